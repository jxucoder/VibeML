@@ -0,0 +1,176 @@
+*> VibeML - batch scorer for a trained NN model.
+*> Loads the model file NN leaves behind and runs the same forward
+*> pass NN uses, over a file of production input records, writing one
+*> prediction per input record. Scoring production data never has to
+*> touch the training program.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NNSCORE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MODEL-FILE ASSIGN TO "MODEL"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-MODEL.
+    SELECT SCORE-INPUT-FILE ASSIGN TO "SCOREIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-SCOREIN.
+    SELECT SCORE-OUTPUT-FILE ASSIGN TO "SCOREOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-SCOREOUT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MODEL-FILE.
+01  MODEL-FILE-RECORD.
+    COPY MODELREC.
+
+FD  SCORE-INPUT-FILE.
+01  SCORE-INPUT-RECORD.
+    05 SI-XIN OCCURS 10 TIMES PIC S9V9.
+
+FD  SCORE-OUTPUT-FILE.
+01  SCORE-OUTPUT-RECORD.
+    05 SO-XIN OCCURS 10 TIMES PIC S9V9.
+    05 SO-PREDICTION         PIC S9V9(6).
+    05 SO-STATUS             PIC X(01).
+       88 SO-STATUS-OK           VALUE "O".
+       88 SO-STATUS-ERROR        VALUE "E".
+
+WORKING-STORAGE SECTION.
+01  FS-MODEL     PIC X(02).
+01  FS-SCOREIN   PIC X(02).
+01  FS-SCOREOUT  PIC X(02).
+
+01 IC   PIC 9(02).
+01 HC   PIC 9(02).
+01 W1.  05 W1R OCCURS 10.  10 W1V OCCURS 20 PIC S9V9(6).
+01 W2.  05 W2V OCCURS 20 PIC S9V9(6).
+01 B1.  05 B1V OCCURS 20 PIC S9V9(6).
+01 B2   PIC S9V9(6).
+01 H.   05 HV OCCURS 20 PIC S9V9(6).
+01 O    PIC S9V9(6).
+01 XV.  05 XIN OCCURS 10 PIC S9V9.
+01 TMP  PIC S9(3)V9(6).
+01 I    PIC 9(02). 01 J PIC 9(02).
+01 REC-SW  PIC X(01) VALUE "N".
+   88 RECORD-BAD          VALUE "Y".
+
+PROCEDURE DIVISION.
+    *> Load the trained model - topology and weights travel together
+    *> in one record so scoring can never run against the wrong shape.
+    OPEN INPUT MODEL-FILE
+    IF FS-MODEL NOT = "00"
+      DISPLAY "NNSCORE: MODEL-FILE COULD NOT BE OPENED - STATUS " FS-MODEL
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    READ MODEL-FILE
+      AT END
+        DISPLAY "NNSCORE: MODEL-FILE IS EMPTY - ABORTING"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-READ
+    MOVE MODEL-INPUT-COUNT TO IC
+    MOVE MODEL-HIDDEN-COUNT TO HC
+
+    *> IC/HC subscript the fixed-size OCCURS tables below (10/20) - a
+    *> MODEL-FILE outside those bounds has to be rejected here, not
+    *> discovered as a subscript overflow during scoring.
+    IF IC = 0 OR IC > 10
+      DISPLAY "NNSCORE: MODEL INPUT COUNT " IC
+          " IS OUTSIDE THE SUPPORTED RANGE 1-10"
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    IF HC = 0 OR HC > 20
+      DISPLAY "NNSCORE: MODEL HIDDEN COUNT " HC
+          " IS OUTSIDE THE SUPPORTED RANGE 1-20"
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+
+    MOVE MODEL-W1 TO W1
+    MOVE MODEL-W2 TO W2
+    MOVE MODEL-B1 TO B1
+    MOVE MODEL-B2 TO B2
+    CLOSE MODEL-FILE
+
+    OPEN INPUT SCORE-INPUT-FILE
+    IF FS-SCOREIN NOT = "00"
+      DISPLAY "NNSCORE: SCORE-INPUT-FILE COULD NOT BE OPENED - STATUS "
+          FS-SCOREIN
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    OPEN OUTPUT SCORE-OUTPUT-FILE
+    IF FS-SCOREOUT NOT = "00"
+      DISPLAY "NNSCORE: SCORE-OUTPUT-FILE COULD NOT BE OPENED - STATUS "
+          FS-SCOREOUT
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    READ SCORE-INPUT-FILE
+      AT END
+        DISPLAY "NNSCORE: NO SCORE-INPUT-FILE RECORDS TO SCORE"
+    END-READ
+    PERFORM UNTIL FS-SCOREIN = "10"
+      MOVE "N" TO REC-SW
+      PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+        MOVE SI-XIN(I) TO XIN(I)
+        MOVE SI-XIN(I) TO SO-XIN(I)
+      END-PERFORM
+
+      *> Forward: hidden layer
+      PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+        COMPUTE TMP = B1V(J)
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+          COMPUTE TMP = TMP + XIN(I) * W1V(I,J)
+            ON SIZE ERROR
+              MOVE "Y" TO REC-SW
+          END-COMPUTE
+        END-PERFORM
+        COMPUTE HV(J) = 1 / (1 + FUNCTION EXP(0 - TMP))
+          ON SIZE ERROR
+            MOVE "Y" TO REC-SW
+        END-COMPUTE
+      END-PERFORM
+
+      *> Forward: output
+      COMPUTE TMP = B2
+      PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+        COMPUTE TMP = TMP + HV(J) * W2V(J)
+          ON SIZE ERROR
+            MOVE "Y" TO REC-SW
+        END-COMPUTE
+      END-PERFORM
+      COMPUTE O = 1 / (1 + FUNCTION EXP(0 - TMP))
+        ON SIZE ERROR
+          MOVE "Y" TO REC-SW
+      END-COMPUTE
+
+      IF RECORD-BAD
+        DISPLAY "NNSCORE: SIZE ERROR SCORING RECORD - FLAGGED"
+        MOVE 0 TO SO-PREDICTION
+        MOVE "E" TO SO-STATUS
+      ELSE
+        MOVE O TO SO-PREDICTION
+        MOVE "O" TO SO-STATUS
+      END-IF
+      WRITE SCORE-OUTPUT-RECORD
+      IF FS-SCOREOUT NOT = "00"
+        DISPLAY "NNSCORE: SCORE-OUTPUT-FILE WRITE FAILED - STATUS "
+            FS-SCOREOUT
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+      END-IF
+
+      READ SCORE-INPUT-FILE
+        AT END
+          MOVE "10" TO FS-SCOREIN
+      END-READ
+    END-PERFORM
+    CLOSE SCORE-INPUT-FILE
+    CLOSE SCORE-OUTPUT-FILE
+    STOP RUN.
