@@ -0,0 +1,8 @@
+*> NETCFGREC - network topology + training-set size.
+*> Included by both NNVALID (checks it against TRAIN-DATA-FILE before
+*> a training run is allowed to start) and NN (reads it to size the
+*> run itself), so the two programs can never drift apart on the
+*> layout of a network config record.
+05 NETCFG-INPUT-COUNT   PIC 9(02).
+05 NETCFG-HIDDEN-COUNT  PIC 9(02).
+05 NETCFG-SAMPLE-COUNT  PIC 9(04).
