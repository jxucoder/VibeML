@@ -0,0 +1,14 @@
+*> MODELREC - saved network topology + trained weights.
+*> Included by both NN (writes it at end of training) and NNSCORE
+*> (reads it before scoring), so the two programs can never drift
+*> apart on the layout of a saved model.
+*> Tables are sized to a safe maximum; MODEL-INPUT-COUNT and
+*> MODEL-HIDDEN-COUNT say how much of each table is actually in use.
+05 MODEL-INPUT-COUNT       PIC 9(02).
+05 MODEL-HIDDEN-COUNT      PIC 9(02).
+05 MODEL-W1.
+   10 MODEL-W1-ROW OCCURS 10 TIMES.
+      15 MODEL-W1V OCCURS 20 TIMES PIC S9V9(6).
+05 MODEL-W2.  10 MODEL-W2V OCCURS 20 TIMES PIC S9V9(6).
+05 MODEL-B1.  10 MODEL-B1V OCCURS 20 TIMES PIC S9V9(6).
+05 MODEL-B2                PIC S9V9(6).
