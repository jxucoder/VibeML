@@ -0,0 +1,5 @@
+*> TRNDATAREC - one training sample (inputs + expected output).
+*> Included by both NNVALID and NN so the two programs can never
+*> drift apart on the layout of a training-data record.
+05 TD-XIN OCCURS 10 TIMES PIC S9V9.
+05 TD-YV               PIC S9V9.
