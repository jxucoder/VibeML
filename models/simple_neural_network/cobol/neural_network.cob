@@ -1,89 +1,560 @@
 *> VibeML - A tiny neural network in COBOL
 *> Inspired by Karpathy's micrograd: just the math, nothing else.
+*>
+*> NN trains a feed-forward network (IC inputs, HC hidden units,
+*> 1 output) against a training-data file and leaves behind a model
+*> file, a loss report, restart checkpoints, and a run-log entry.
+*> NNSCORE (see nnscore.cob) loads the model file this program writes
+*> and scores production records without retraining anything.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. NN.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NETCFG-FILE ASSIGN TO "NETCFG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-CFG.
+    SELECT TRAIN-DATA-FILE ASSIGN TO "TRNDATA"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-DATA.
+    SELECT TRNPARM-FILE ASSIGN TO "TRNPARM"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-PARM.
+    SELECT MODEL-FILE ASSIGN TO "MODEL"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-MODEL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-CKPT.
+    SELECT LOSS-REPORT-FILE ASSIGN TO "LOSSRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-LOSS.
+    SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-LOG.
+
 DATA DIVISION.
+FILE SECTION.
+FD  NETCFG-FILE.
+01  NETCFG-RECORD.
+    COPY NETCFGREC.
+
+FD  TRAIN-DATA-FILE.
+01  TRAIN-DATA-RECORD.
+    COPY TRNDATAREC.
+
+FD  TRNPARM-FILE.
+01  TRNPARM-RECORD.
+    05 TP-LEARN-RATE        PIC 9V9(4).
+    05 TP-EPOCHS             PIC 9(05).
+    05 TP-CKPT-INTERVAL      PIC 9(05).
+    05 TP-REPORT-INTERVAL    PIC 9(05).
+    05 TP-LOAD-MODEL         PIC X(01).
+       88 TP-LOAD-MODEL-YES      VALUE "Y".
+    05 TP-RESUME             PIC X(01).
+       88 TP-RESUME-YES          VALUE "Y".
+
+FD  MODEL-FILE.
+01  MODEL-FILE-RECORD.
+    COPY MODELREC.
+
+FD  CHECKPOINT-FILE.
+01  CKPT-FILE-RECORD.
+    05 CKPT-EPOCH             PIC 9(05).
+    05 CKPT-INPUT-COUNT       PIC 9(02).
+    05 CKPT-HIDDEN-COUNT      PIC 9(02).
+    05 CKPT-W1.  10 CKPT-W1-ROW OCCURS 10.  15 CKPT-W1V OCCURS 20 PIC S9V9(6).
+    05 CKPT-W2.  10 CKPT-W2V OCCURS 20 PIC S9V9(6).
+    05 CKPT-B1.  10 CKPT-B1V OCCURS 20 PIC S9V9(6).
+    05 CKPT-B2                PIC S9V9(6).
+
+FD  LOSS-REPORT-FILE.
+01  LOSS-REPORT-RECORD.
+    05 LR-EPOCH              PIC 9(05).
+    05 LR-SAMPLE              PIC 9(02).
+    05 LR-ERROR                PIC S9V9(6).
+
+FD  RUN-LOG-FILE.
+01  RUN-LOG-RECORD.
+    05 RL-RUN-ID              PIC X(14).
+    05 RL-TIMESTAMP            PIC X(21).
+    05 RL-FINAL-EPOCH          PIC 9(05).
+    05 RL-SAMPLE-COUNT         PIC 9(02).
+    05 RL-SAMPLE-ERR OCCURS 50 TIMES PIC S9V9(6).
+    05 RL-VALID-SW             PIC X(01).
+       88 RL-RUN-VALID             VALUE "Y".
+
 WORKING-STORAGE SECTION.
-01 W1.  05 W1R OCCURS 2.  10 W1V OCCURS 4 PIC S9V9(6).
-01 W2.  05 W2V OCCURS 4 PIC S9V9(6).
-01 B1.  05 B1V OCCURS 4 PIC S9V9(6).
+01  FS-CFG    PIC X(02).
+01  FS-DATA   PIC X(02).
+01  FS-PARM   PIC X(02).
+01  FS-MODEL  PIC X(02).
+01  FS-CKPT   PIC X(02).
+01  FS-LOSS   PIC X(02).
+01  FS-LOG    PIC X(02).
+
+*> W1/W2/B1/B2 are the live weights the training loop works on; the
+*> OCCURS tables are sized to a safe maximum (10 inputs, 20 hidden
+*> units) and IC/HC say how many of each are actually in play for
+*> this run.
+01 W1.  05 W1R OCCURS 10.  10 W1V OCCURS 20 PIC S9V9(6).
+01 W2.  05 W2V OCCURS 20 PIC S9V9(6).
+01 B1.  05 B1V OCCURS 20 PIC S9V9(6).
 01 B2   PIC S9V9(6).
-01 H.   05 HV OCCURS 4 PIC S9V9(6).
+01 H.   05 HV OCCURS 20 PIC S9V9(6).
 01 O    PIC S9V9(6).
 01 DO   PIC S9V9(6).
-01 DH.  05 DHV OCCURS 4 PIC S9V9(6).
-01 XV.  05 X1 PIC S9V9. 05 X2 PIC S9V9.
+01 DH.  05 DHV OCCURS 20 PIC S9V9(6).
+01 XV.  05 XIN OCCURS 10 PIC S9V9.
 01 YV   PIC S9V9.
 01 TMP  PIC S9(3)V9(6).
-01 I    PIC 9. 01 J PIC 9. 01 S PIC 9. 01 E PIC 9(5).
+01 I    PIC 9(02). 01 J PIC 9(02). 01 S PIC 9(02). 01 E PIC 9(5).
+01 E-START PIC 9(5) VALUE 1.
+
+01 IC   PIC 9(02).
+01 HC   PIC 9(02).
+01 SC   PIC 9(04).
+
+*> Training samples are loaded once from TRAIN-DATA-FILE, then the
+*> epoch loop runs entirely against this in-memory table.
+01 TRAIN-TBL.
+    05 TT-ROW OCCURS 50 TIMES.
+       10 TT-XIN OCCURS 10 TIMES PIC S9V9.
+       10 TT-YV                PIC S9V9.
+
+01 LEARN-RATE   PIC 9V9(4).
+01 EPOCHS       PIC 9(05).
+01 CKPT-INTERVAL    PIC 9(05) VALUE 1000.
+01 REPORT-INTERVAL  PIC 9(05) VALUE 100.
+
+01 SIZE-ERROR-SW    PIC X(01) VALUE "N".
+   88 SIZE-ERROR-FOUND        VALUE "Y".
+
+01 RUN-ID      PIC X(14).
+01 CURRENT-TS  PIC X(21).
+01 SAMPLE-ERR  OCCURS 50 TIMES PIC S9V9(6).
 
 PROCEDURE DIVISION.
-    *> Init weights randomly
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
-      PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-        COMPUTE W1V(I,J) = (FUNCTION RANDOM - 0.5) * 2
+    *> Parameters: learning rate, epoch count, checkpoint/report
+    *> intervals, and the load-model / resume switches. Tuning a
+    *> training schedule is now a data change, not a recompile.
+    OPEN INPUT TRNPARM-FILE
+    IF FS-PARM NOT = "00"
+      DISPLAY "NN: TRNPARM-FILE COULD NOT BE OPENED - STATUS " FS-PARM
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    READ TRNPARM-FILE
+      AT END
+        DISPLAY "NN: TRNPARM-FILE IS EMPTY - ABORTING"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-READ
+    MOVE TP-LEARN-RATE TO LEARN-RATE
+    MOVE TP-EPOCHS TO EPOCHS
+    IF TP-CKPT-INTERVAL > 0
+      MOVE TP-CKPT-INTERVAL TO CKPT-INTERVAL
+    END-IF
+    IF TP-REPORT-INTERVAL > 0
+      MOVE TP-REPORT-INTERVAL TO REPORT-INTERVAL
+    END-IF
+    CLOSE TRNPARM-FILE
+
+    *> Network topology and the training-set size come from the
+    *> config file, not the source code.
+    OPEN INPUT NETCFG-FILE
+    IF FS-CFG NOT = "00"
+      DISPLAY "NN: NETCFG-FILE COULD NOT BE OPENED - STATUS " FS-CFG
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    READ NETCFG-FILE
+      AT END
+        DISPLAY "NN: NETCFG-FILE IS EMPTY - ABORTING"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-READ
+    MOVE NETCFG-INPUT-COUNT TO IC
+    MOVE NETCFG-HIDDEN-COUNT TO HC
+    MOVE NETCFG-SAMPLE-COUNT TO SC
+    CLOSE NETCFG-FILE
+
+    *> IC/HC/SC subscript the fixed-size OCCURS tables below (10/20/50
+    *> respectively) - a NETCFG outside those bounds has to be rejected
+    *> here, not discovered as a subscript overflow later. NNVALID
+    *> checks the same bounds, but it is a separate, optional JCL step
+    *> and NN must not depend on it having run.
+    IF IC = 0 OR IC > 10
+      DISPLAY "NN: INPUT COUNT " IC " IS OUTSIDE THE SUPPORTED RANGE "
+          "1-10"
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    IF HC = 0 OR HC > 20
+      DISPLAY "NN: HIDDEN COUNT " HC " IS OUTSIDE THE SUPPORTED RANGE "
+          "1-20"
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    IF SC = 0 OR SC > 50
+      DISPLAY "NN: SAMPLE COUNT " SC " IS OUTSIDE THE SUPPORTED RANGE "
+          "1-50"
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+
+    *> Load the training samples into memory once; the epoch loop
+    *> below then runs purely against TRAIN-TBL.
+    OPEN INPUT TRAIN-DATA-FILE
+    IF FS-DATA NOT = "00"
+      DISPLAY "NN: TRAIN-DATA-FILE COULD NOT BE OPENED - STATUS " FS-DATA
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    PERFORM VARYING S FROM 1 BY 1 UNTIL S > SC
+      READ TRAIN-DATA-FILE
+        AT END
+          DISPLAY "NN: TRAIN-DATA-FILE HAS FEWER THAN " SC " RECORDS"
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+      END-READ
+      PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+        MOVE TD-XIN(I) TO TT-XIN(S,I)
       END-PERFORM
+      MOVE TD-YV TO TT-YV(S)
     END-PERFORM
-    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-      COMPUTE W2V(J) = (FUNCTION RANDOM - 0.5) * 2
-      COMPUTE B1V(J) = (FUNCTION RANDOM - 0.5) * 2
-    END-PERFORM
-    COMPUTE B2 = (FUNCTION RANDOM - 0.5) * 2
-
-    *> Train 10000 epochs
-    PERFORM VARYING E FROM 1 BY 1 UNTIL E > 10000
-      PERFORM VARYING S FROM 0 BY 1 UNTIL S > 3
-        *> Set input/target for sample S
-        IF S = 0 MOVE 0 TO X1 X2 YV END-IF
-        IF S = 1 MOVE 0 TO X1 MOVE 1 TO X2 YV END-IF
-        IF S = 2 MOVE 1 TO X1 MOVE 0 TO X2 MOVE 1 TO YV END-IF
-        IF S = 3 MOVE 1 TO X1 X2 MOVE 0 TO YV END-IF
-        
+    CLOSE TRAIN-DATA-FILE
+
+    IF TP-RESUME-YES
+      *> Resume: pick the weights and epoch number up where the
+      *> last checkpoint left off instead of starting over.
+      OPEN INPUT CHECKPOINT-FILE
+      IF FS-CKPT NOT = "00"
+        DISPLAY "NN: RESUME REQUESTED BUT CHECKPOINT-FILE COULD NOT BE "
+            "OPENED - STATUS " FS-CKPT
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+      END-IF
+      READ CHECKPOINT-FILE
+        AT END
+          DISPLAY "NN: RESUME REQUESTED BUT NO CHECKPOINT FOUND"
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+      END-READ
+      IF CKPT-INPUT-COUNT NOT = IC OR CKPT-HIDDEN-COUNT NOT = HC
+        DISPLAY "NN: CHECKPOINT TOPOLOGY " CKPT-INPUT-COUNT "/"
+            CKPT-HIDDEN-COUNT " DOES NOT MATCH NETCFG TOPOLOGY "
+            IC "/" HC " - ABORTING"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+      END-IF
+      MOVE CKPT-W1 TO W1
+      MOVE CKPT-W2 TO W2
+      MOVE CKPT-B1 TO B1
+      MOVE CKPT-B2 TO B2
+      COMPUTE E-START = CKPT-EPOCH + 1
+      CLOSE CHECKPOINT-FILE
+    ELSE
+      IF TP-LOAD-MODEL-YES
+        *> Pick up a previously trained model instead of starting
+        *> from random weights - handy for a fine-tune or a pure
+        *> scoring pass with EPOCHS set to 0.
+        OPEN INPUT MODEL-FILE
+        IF FS-MODEL NOT = "00"
+          DISPLAY "NN: LOAD-MODEL REQUESTED BUT MODEL-FILE COULD NOT BE "
+              "OPENED - STATUS " FS-MODEL
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF
+        READ MODEL-FILE
+          AT END
+            DISPLAY "NN: LOAD-MODEL REQUESTED BUT MODEL-FILE IS EMPTY"
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-READ
+        IF MODEL-INPUT-COUNT NOT = IC OR MODEL-HIDDEN-COUNT NOT = HC
+          DISPLAY "NN: MODEL TOPOLOGY " MODEL-INPUT-COUNT "/"
+              MODEL-HIDDEN-COUNT " DOES NOT MATCH NETCFG TOPOLOGY "
+              IC "/" HC " - ABORTING"
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF
+        MOVE MODEL-W1 TO W1
+        MOVE MODEL-W2 TO W2
+        MOVE MODEL-B1 TO B1
+        MOVE MODEL-B2 TO B2
+        CLOSE MODEL-FILE
+      ELSE
+        *> Init weights randomly
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+          PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+            COMPUTE W1V(I,J) = (FUNCTION RANDOM - 0.5) * 2
+          END-PERFORM
+        END-PERFORM
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+          COMPUTE W2V(J) = (FUNCTION RANDOM - 0.5) * 2
+          COMPUTE B1V(J) = (FUNCTION RANDOM - 0.5) * 2
+        END-PERFORM
+        COMPUTE B2 = (FUNCTION RANDOM - 0.5) * 2
+      END-IF
+    END-IF
+
+    OPEN OUTPUT LOSS-REPORT-FILE
+    IF FS-LOSS NOT = "00"
+      DISPLAY "NN: LOSS-REPORT-FILE COULD NOT BE OPENED - STATUS " FS-LOSS
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+
+    *> Train
+    PERFORM VARYING E FROM E-START BY 1
+        UNTIL E > EPOCHS OR SIZE-ERROR-FOUND
+      PERFORM VARYING S FROM 1 BY 1
+          UNTIL S > SC OR SIZE-ERROR-FOUND
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+          MOVE TT-XIN(S,I) TO XIN(I)
+        END-PERFORM
+        MOVE TT-YV(S) TO YV
+
         *> Forward: hidden layer
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-          COMPUTE TMP = X1*W1V(1,J) + X2*W1V(2,J) + B1V(J)
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+          COMPUTE TMP = B1V(J)
+          PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+            COMPUTE TMP = TMP + XIN(I) * W1V(I,J)
+              ON SIZE ERROR
+                PERFORM ABORT-ON-SIZE-ERROR
+            END-COMPUTE
+          END-PERFORM
           COMPUTE HV(J) = 1 / (1 + FUNCTION EXP(0 - TMP))
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
         END-PERFORM
-        
+
         *> Forward: output
-        COMPUTE TMP = HV(1)*W2V(1) + HV(2)*W2V(2) 
-                    + HV(3)*W2V(3) + HV(4)*W2V(4) + B2
+        COMPUTE TMP = B2
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+          COMPUTE TMP = TMP + HV(J) * W2V(J)
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
+        END-PERFORM
         COMPUTE O = 1 / (1 + FUNCTION EXP(0 - TMP))
-        
+          ON SIZE ERROR
+            PERFORM ABORT-ON-SIZE-ERROR
+        END-COMPUTE
+
         *> Backward
         COMPUTE DO = (O - YV) * O * (1 - O)
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
+          ON SIZE ERROR
+            PERFORM ABORT-ON-SIZE-ERROR
+        END-COMPUTE
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
           COMPUTE DHV(J) = DO * W2V(J) * HV(J) * (1 - HV(J))
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
         END-PERFORM
-        
+
         *> Update weights
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-          COMPUTE W2V(J) = W2V(J) - 0.5 * DO * HV(J)
-          COMPUTE B1V(J) = B1V(J) - 0.5 * DHV(J)
-          COMPUTE W1V(1,J) = W1V(1,J) - 0.5 * DHV(J) * X1
-          COMPUTE W1V(2,J) = W1V(2,J) - 0.5 * DHV(J) * X2
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+          COMPUTE W2V(J) = W2V(J) - LEARN-RATE * DO * HV(J)
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
+          COMPUTE B1V(J) = B1V(J) - LEARN-RATE * DHV(J)
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
+          PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+            COMPUTE W1V(I,J) = W1V(I,J) - LEARN-RATE * DHV(J) * XIN(I)
+              ON SIZE ERROR
+                PERFORM ABORT-ON-SIZE-ERROR
+            END-COMPUTE
+          END-PERFORM
         END-PERFORM
-        COMPUTE B2 = B2 - 0.5 * DO
+        COMPUTE B2 = B2 - LEARN-RATE * DO
+          ON SIZE ERROR
+            PERFORM ABORT-ON-SIZE-ERROR
+        END-COMPUTE
+
+        *> Convergence visibility: log the error term at regular
+        *> epoch intervals instead of only showing the final epoch.
+        IF NOT SIZE-ERROR-FOUND
+          AND (E = E-START OR FUNCTION MOD(E, REPORT-INTERVAL) = 0)
+          MOVE E TO LR-EPOCH
+          MOVE S TO LR-SAMPLE
+          MOVE DO TO LR-ERROR
+          WRITE LOSS-REPORT-RECORD
+          IF FS-LOSS NOT = "00"
+            DISPLAY "NN: LOSS-REPORT-FILE WRITE FAILED - STATUS " FS-LOSS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+          END-IF
+        END-IF
       END-PERFORM
+
+      *> Checkpoint the weights every N epochs so a batch-window
+      *> interruption only costs the epochs since the last one.
+      IF NOT SIZE-ERROR-FOUND AND FUNCTION MOD(E, CKPT-INTERVAL) = 0
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF FS-CKPT NOT = "00"
+          DISPLAY "NN: CHECKPOINT-FILE COULD NOT BE OPENED - STATUS "
+              FS-CKPT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF
+        MOVE E TO CKPT-EPOCH
+        MOVE IC TO CKPT-INPUT-COUNT
+        MOVE HC TO CKPT-HIDDEN-COUNT
+        MOVE W1 TO CKPT-W1
+        MOVE W2 TO CKPT-W2
+        MOVE B1 TO CKPT-B1
+        MOVE B2 TO CKPT-B2
+        WRITE CKPT-FILE-RECORD
+        IF FS-CKPT NOT = "00"
+          DISPLAY "NN: CHECKPOINT-FILE WRITE FAILED - STATUS " FS-CKPT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF
+        CLOSE CHECKPOINT-FILE
+      END-IF
     END-PERFORM
 
-    *> Test
+    CLOSE LOSS-REPORT-FILE
+
+    IF SIZE-ERROR-FOUND
+      DISPLAY "NN: TRAINING ABORTED - WEIGHTS DIVERGED (SIZE ERROR)"
+      *> Still leave an audit trail for the diverged run, flagged
+      *> invalid, instead of silently skipping RUN-LOG-FILE - this is
+      *> the case an operator most needs RUNLOG to show.
+      MOVE "N" TO RL-VALID-SW
+      MOVE E TO RL-FINAL-EPOCH
+      MOVE SC TO RL-SAMPLE-COUNT
+      PERFORM VARYING S FROM 1 BY 1 UNTIL S > SC
+        MOVE 0 TO RL-SAMPLE-ERR(S)
+      END-PERFORM
+      PERFORM WRITE-RUN-LOG-RECORD
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+
+    *> Persist the trained weights so a scoring run never has to
+    *> retrain from scratch.
+    OPEN OUTPUT MODEL-FILE
+    IF FS-MODEL NOT = "00"
+      DISPLAY "NN: MODEL-FILE COULD NOT BE OPENED FOR OUTPUT - STATUS "
+          FS-MODEL
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    MOVE IC TO MODEL-INPUT-COUNT
+    MOVE HC TO MODEL-HIDDEN-COUNT
+    MOVE W1 TO MODEL-W1
+    MOVE W2 TO MODEL-W2
+    MOVE B1 TO MODEL-B1
+    MOVE B2 TO MODEL-B2
+    WRITE MODEL-FILE-RECORD
+    IF FS-MODEL NOT = "00"
+      DISPLAY "NN: MODEL-FILE WRITE FAILED - STATUS " FS-MODEL
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    CLOSE MODEL-FILE
+
+    *> Test - re-score every training sample with the final weights
     DISPLAY "XOR Neural Network"
-    PERFORM VARYING S FROM 0 BY 1 UNTIL S > 3
-      IF S = 0 MOVE 0 TO X1 X2 YV END-IF
-      IF S = 1 MOVE 0 TO X1 MOVE 1 TO X2 YV END-IF
-      IF S = 2 MOVE 1 TO X1 MOVE 0 TO X2 MOVE 1 TO YV END-IF
-      IF S = 3 MOVE 1 TO X1 X2 MOVE 0 TO YV END-IF
-      PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-        COMPUTE TMP = X1*W1V(1,J) + X2*W1V(2,J) + B1V(J)
+    MOVE "Y" TO RL-VALID-SW
+    PERFORM VARYING S FROM 1 BY 1 UNTIL S > SC OR SIZE-ERROR-FOUND
+      PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+        MOVE TT-XIN(S,I) TO XIN(I)
+      END-PERFORM
+      MOVE TT-YV(S) TO YV
+      PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+        COMPUTE TMP = B1V(J)
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > IC
+          COMPUTE TMP = TMP + XIN(I) * W1V(I,J)
+            ON SIZE ERROR
+              PERFORM ABORT-ON-SIZE-ERROR
+          END-COMPUTE
+        END-PERFORM
         COMPUTE HV(J) = 1 / (1 + FUNCTION EXP(0 - TMP))
+          ON SIZE ERROR
+            PERFORM ABORT-ON-SIZE-ERROR
+        END-COMPUTE
+      END-PERFORM
+      COMPUTE TMP = B2
+      PERFORM VARYING J FROM 1 BY 1 UNTIL J > HC
+        COMPUTE TMP = TMP + HV(J) * W2V(J)
+          ON SIZE ERROR
+            PERFORM ABORT-ON-SIZE-ERROR
+        END-COMPUTE
       END-PERFORM
-      COMPUTE TMP = HV(1)*W2V(1) + HV(2)*W2V(2) 
-                  + HV(3)*W2V(3) + HV(4)*W2V(4) + B2
       COMPUTE O = 1 / (1 + FUNCTION EXP(0 - TMP))
-      DISPLAY X1 " XOR " X2 " = " O " (expected " YV ")"
+        ON SIZE ERROR
+          PERFORM ABORT-ON-SIZE-ERROR
+      END-COMPUTE
+      DISPLAY "SAMPLE " S " = " O " (expected " YV ")"
+      COMPUTE SAMPLE-ERR(S) = O - YV
     END-PERFORM
+
+    *> One audit record per run: who ran, when, how many epochs it
+    *> actually took, and how far off each sample's prediction was.
+    *> Training ran to completion to get here, so the epoch reached
+    *> is always the full schedule - unless the re-score pass just
+    *> above found the final weights themselves take a size error on
+    *> an ordinary forward pass, in which case this run is no better
+    *> than the mid-training abort case and gets flagged the same way.
+    IF SIZE-ERROR-FOUND
+      DISPLAY "NN: SIZE ERROR RE-SCORING FINAL WEIGHTS - RUN INVALID"
+      MOVE "N" TO RL-VALID-SW
+      *> The re-score loop above stopped partway through - the samples
+      *> it never reached have no real error term, so log zero rather
+      *> than whatever was left in SAMPLE-ERR from a prior run.
+      PERFORM VARYING S FROM S BY 1 UNTIL S > SC
+        MOVE 0 TO SAMPLE-ERR(S)
+      END-PERFORM
+    END-IF
+    COMPUTE RL-FINAL-EPOCH = EPOCHS
+    MOVE SC TO RL-SAMPLE-COUNT
+    PERFORM VARYING S FROM 1 BY 1 UNTIL S > SC
+      MOVE SAMPLE-ERR(S) TO RL-SAMPLE-ERR(S)
+    END-PERFORM
+    PERFORM WRITE-RUN-LOG-RECORD
+
+    IF SIZE-ERROR-FOUND
+      MOVE 16 TO RETURN-CODE
+    END-IF
     STOP RUN.
 
+ABORT-ON-SIZE-ERROR.
+    DISPLAY "NN: SIZE ERROR AT EPOCH " E " SAMPLE " S
+        " - WEIGHTS HAVE DIVERGED"
+    MOVE "Y" TO SIZE-ERROR-SW.
+
+WRITE-RUN-LOG-RECORD.
+    *> Shared by the normal-completion path and the size-error abort
+    *> path so every run - good or bad - leaves one RUNLOG record.
+    OPEN EXTEND RUN-LOG-FILE
+    IF FS-LOG NOT = "00"
+      CLOSE RUN-LOG-FILE
+      OPEN OUTPUT RUN-LOG-FILE
+      IF FS-LOG NOT = "00"
+        DISPLAY "NN: RUN-LOG-FILE COULD NOT BE OPENED - STATUS " FS-LOG
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+      END-IF
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO CURRENT-TS
+    MOVE CURRENT-TS(1:14) TO RUN-ID
+    MOVE RUN-ID TO RL-RUN-ID
+    MOVE CURRENT-TS TO RL-TIMESTAMP
+    WRITE RUN-LOG-RECORD
+    IF FS-LOG NOT = "00"
+      DISPLAY "NN: RUN-LOG-FILE WRITE FAILED - STATUS " FS-LOG
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+    END-IF
+    CLOSE RUN-LOG-FILE.
