@@ -0,0 +1,107 @@
+*> VibeML - pre-training data validation for the NN pipeline.
+*> Confirms NETCFG-FILE and TRAIN-DATA-FILE agree with each other
+*> before a training run is allowed to start: the sample count the
+*> config promises has to match what TRAIN-DATA-FILE actually holds,
+*> and the input/hidden counts have to fit inside the tables NN and
+*> NNSCORE are built for. Sets RETURN-CODE so a JCL step can test it
+*> with COND before running NN.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NNVALID.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NETCFG-FILE ASSIGN TO "NETCFG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-CFG.
+    SELECT TRAIN-DATA-FILE ASSIGN TO "TRNDATA"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS FS-DATA.
+
+DATA DIVISION.
+FILE SECTION.
+FD  NETCFG-FILE.
+01  NETCFG-RECORD.
+    COPY NETCFGREC.
+
+FD  TRAIN-DATA-FILE.
+01  TRAIN-DATA-RECORD.
+    COPY TRNDATAREC.
+
+WORKING-STORAGE SECTION.
+01  FS-CFG    PIC X(02).
+01  FS-DATA   PIC X(02).
+01  RECORD-COUNT  PIC 9(04) VALUE 0.
+01  VALID-SW      PIC X(01) VALUE "Y".
+    88 RUN-IS-VALID              VALUE "Y".
+
+PROCEDURE DIVISION.
+    OPEN INPUT NETCFG-FILE
+    IF FS-CFG NOT = "00"
+      DISPLAY "NNVALID: NETCFG-FILE COULD NOT BE OPENED - STATUS "
+          FS-CFG
+      MOVE "N" TO VALID-SW
+    ELSE
+      READ NETCFG-FILE
+        AT END
+          DISPLAY "NNVALID: NETCFG-FILE IS EMPTY"
+          MOVE "N" TO VALID-SW
+      END-READ
+      CLOSE NETCFG-FILE
+    END-IF
+
+    IF RUN-IS-VALID
+      IF NETCFG-INPUT-COUNT = 0 OR NETCFG-INPUT-COUNT > 10
+        DISPLAY "NNVALID: INPUT COUNT " NETCFG-INPUT-COUNT
+            " IS OUTSIDE THE SUPPORTED RANGE 1-10"
+        MOVE "N" TO VALID-SW
+      END-IF
+      IF NETCFG-HIDDEN-COUNT = 0 OR NETCFG-HIDDEN-COUNT > 20
+        DISPLAY "NNVALID: HIDDEN COUNT " NETCFG-HIDDEN-COUNT
+            " IS OUTSIDE THE SUPPORTED RANGE 1-20"
+        MOVE "N" TO VALID-SW
+      END-IF
+      IF NETCFG-SAMPLE-COUNT = 0 OR NETCFG-SAMPLE-COUNT > 50
+        DISPLAY "NNVALID: SAMPLE COUNT " NETCFG-SAMPLE-COUNT
+            " IS OUTSIDE THE SUPPORTED RANGE 1-50"
+        MOVE "N" TO VALID-SW
+      END-IF
+    END-IF
+
+    IF RUN-IS-VALID
+      OPEN INPUT TRAIN-DATA-FILE
+      IF FS-DATA NOT = "00"
+        DISPLAY "NNVALID: TRAIN-DATA-FILE COULD NOT BE OPENED - STATUS "
+            FS-DATA
+        MOVE "N" TO VALID-SW
+      ELSE
+        READ TRAIN-DATA-FILE
+          AT END
+            MOVE "10" TO FS-DATA
+        END-READ
+        PERFORM UNTIL FS-DATA = "10"
+          ADD 1 TO RECORD-COUNT
+          READ TRAIN-DATA-FILE
+            AT END
+              MOVE "10" TO FS-DATA
+          END-READ
+        END-PERFORM
+        CLOSE TRAIN-DATA-FILE
+
+        IF RECORD-COUNT NOT = NETCFG-SAMPLE-COUNT
+          DISPLAY "NNVALID: NETCFG SAYS " NETCFG-SAMPLE-COUNT
+              " SAMPLES BUT TRAIN-DATA-FILE HAS " RECORD-COUNT
+          MOVE "N" TO VALID-SW
+        END-IF
+      END-IF
+    END-IF
+
+    IF RUN-IS-VALID
+      DISPLAY "NNVALID: TRAINING DATA OK - " RECORD-COUNT " SAMPLES"
+      MOVE 0 TO RETURN-CODE
+    ELSE
+      DISPLAY "NNVALID: VALIDATION FAILED - SEE MESSAGES ABOVE"
+      MOVE 16 TO RETURN-CODE
+    END-IF
+    STOP RUN.
