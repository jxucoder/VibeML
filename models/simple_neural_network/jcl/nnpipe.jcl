@@ -0,0 +1,55 @@
+//NNPIPE   JOB  (ACCTNO),'VIBEML NN PIPELINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NNPIPE - VALIDATE / TRAIN / SCORE / REPORT BATCH PIPELINE    *
+//*                                                                *
+//* STEP VALID  - NNVALID CHECKS NETCFG AND TRNDATA AGREE BEFORE  *
+//*               A TRAINING RUN IS ALLOWED TO START.              *
+//* STEP TRAIN  - NN TRAINS ON TRNDATA, WRITES MODEL/LOSSRPT/      *
+//*               CKPT/RUNLOG. ONLY RUNS IF VALID ENDED CC 0.      *
+//* STEP SCORE  - NNSCORE LOADS THE MODEL TRAIN JUST WROTE AND     *
+//*               SCORES SCOREIN. ONLY RUNS IF TRAIN ENDED CC 0.   *
+//* STEP REPORT - PRINTS THE LOSS REPORT AND RUN LOG FOR THIS      *
+//*               RUN SO CONVERGENCE AND DRIFT CAN BE REVIEWED.    *
+//*--------------------------------------------------------------*
+//VALID    EXEC PGM=NNVALID
+//STEPLIB  DD   DSN=VIBEML.NN.LOADLIB,DISP=SHR
+//NETCFG   DD   DSN=VIBEML.NN.NETCFG,DISP=SHR
+//TRNDATA  DD   DSN=VIBEML.NN.TRNDATA,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//TRAIN    EXEC PGM=NN,COND=(0,NE,VALID)
+//STEPLIB  DD   DSN=VIBEML.NN.LOADLIB,DISP=SHR
+//NETCFG   DD   DSN=VIBEML.NN.NETCFG,DISP=SHR
+//TRNDATA  DD   DSN=VIBEML.NN.TRNDATA,DISP=SHR
+//TRNPARM  DD   DSN=VIBEML.NN.TRNPARM,DISP=SHR
+//MODEL    DD   DSN=VIBEML.NN.MODEL,DISP=SHR
+//CKPT     DD   DSN=VIBEML.NN.CKPT,DISP=SHR
+//LOSSRPT  DD   DSN=VIBEML.NN.LOSSRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=14)
+//RUNLOG   DD   DSN=VIBEML.NN.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//SCORE    EXEC PGM=NNSCORE,COND=((0,NE,VALID),(0,NE,TRAIN))
+//STEPLIB  DD   DSN=VIBEML.NN.LOADLIB,DISP=SHR
+//MODEL    DD   DSN=VIBEML.NN.MODEL,DISP=SHR
+//SCOREIN  DD   DSN=VIBEML.NN.SCOREIN,DISP=SHR
+//SCOREOUT DD   DSN=VIBEML.NN.SCOREOUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=28)
+//SYSOUT   DD   SYSOUT=*
+//*
+//REPORT   EXEC PGM=IEBGENER,COND=((0,NE,VALID),(0,NE,TRAIN))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=VIBEML.NN.LOSSRPT(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//*
+//REPORT2  EXEC PGM=IEBGENER,COND=((0,NE,VALID),(0,NE,TRAIN))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=VIBEML.NN.RUNLOG,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
